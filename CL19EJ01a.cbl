@@ -4,6 +4,20 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modificaciones:
+      * - Tabla WS-LISTA-EMPLEADO pasa de OCCURS 16 fijo a OCCURS
+      *   DEPENDING ON, para no truncar el padron.
+      * - Se agrega archivo de impresion con encabezados, totales y
+      *   subtotales por estado.
+      * - Se agrega un menu para repetir busquedas sin reiniciar el
+      *   programa.
+      * - Se completa 4050-ORDENAR-X-ESTADO para exportar el padron
+      *   ordenado por estado y apellido.
+      * - Se agrega mantenimiento de estado, validacion de orden del
+      *   archivo, busqueda por apellido, log de auditoria de
+      *   busquedas, campos de sector/fecha de ingreso con su reporte
+      *   de antiguedad, y consolidacion de archivos por sucursal.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CL19EJ01a.
@@ -17,11 +31,34 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ENT-EMPLEADO
-           ASSIGN TO '../EMPLEADOS.TXT'
+           ASSIGN DYNAMIC WS-NOMBRE-ARCH-EMP
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-EMPLEADO.
 
+       SELECT SAL-REPORTE
+           ASSIGN TO '../REPORTE-EMPLEADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       SELECT SAL-ORDENADO
+           ASSIGN TO '../EMPLEADOS-ORDENADO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ORDENADO.
 
+       SELECT SAL-EXCEPCIONES
+           ASSIGN TO '../EXCEPCIONES-LEGAJO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCEPCION.
+
+       SELECT LOG-BUSQUEDAS
+           ASSIGN TO '../LOG-BUSQUEDAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LOG.
+
+       SELECT ARCH-SUCURSALES
+           ASSIGN TO '../SUCURSALES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SUCURSALES.
 
       *----------------------------------------------------------------*
        DATA DIVISION.
@@ -33,9 +70,30 @@
           05 ENT-EMP-NOMBRE                PIC X(25).
           05 ENT-EMP-APELLIDO              PIC X(25).
           05 ENT-EMP-ESTADO                PIC X(02).
+          05 ENT-EMP-SECTOR                PIC X(02).
+          05 ENT-EMP-FECHA-INGRESO         PIC 9(08).
+
+       FD SAL-REPORTE.
+       01 REG-REPORTE                      PIC X(100).
+
+       FD SAL-ORDENADO.
+       01 REG-ORDENADO.
+          05 ORD-LEGAJO                    PIC 9(08).
+          05 ORD-NOMBRE                    PIC X(25).
+          05 ORD-APELLIDO                  PIC X(25).
+          05 ORD-ESTADO                    PIC X(02).
+          05 ORD-SECTOR                    PIC X(02).
+          05 ORD-FECHA-INGRESO             PIC 9(08).
+          05 ORD-SUCURSAL                  PIC X(02).
 
+       FD SAL-EXCEPCIONES.
+       01 REG-EXCEPCION                    PIC X(80).
 
+       FD LOG-BUSQUEDAS.
+       01 REG-LOG                          PIC X(100).
 
+       FD ARCH-SUCURSALES.
+       01 REG-SUCURSAL                     PIC X(02).
 
        WORKING-STORAGE SECTION.
 
@@ -44,8 +102,19 @@
              88 FS-EMPLEADOS-OK                      VALUE '00'.
              88 FS-EMPLEADOS-EOF                     VALUE '10'.
              88 FS-EMPLEADOS-NFD                     VALUE '35'.
-
-
+             88 FS-EMPLEADOS-ERROR                   VALUE '99'.
+          02 FS-REPORTE                    PIC X(02) VALUE '00'.
+             88 FS-REPORTE-OK                        VALUE '00'.
+          02 FS-ORDENADO                   PIC X(02) VALUE '00'.
+             88 FS-ORDENADO-OK                       VALUE '00'.
+          02 FS-EXCEPCION                  PIC X(02) VALUE '00'.
+             88 FS-EXCEPCION-OK                      VALUE '00'.
+          02 FS-LOG                        PIC X(02) VALUE '00'.
+             88 FS-LOG-OK                            VALUE '00'.
+          02 FS-SUCURSALES                 PIC X(02) VALUE '00'.
+             88 FS-SUCURSALES-OK                     VALUE '00'.
+             88 FS-SUCURSALES-EOF                    VALUE '10'.
+             88 FS-SUCURSALES-NFD                    VALUE '35'.
 
         01 WS-CONTADORES.
            02 WS-CONT-REG-EMP            PIC 9(05) VALUE ZEROS.
@@ -54,12 +123,37 @@
            02 WS-FIN                     PIC 9(05) VALUE ZEROS.
            02 WS-MITAD                   PIC 9(05) VALUE ZEROS.
            02 WS-IND-ENC                 PIC 9(05) VALUE ZEROS.
+           02 WS-VALIDAR-DESDE           PIC 9(05) VALUE ZEROS.
 
-            01 WS-VARIABLES.
+       01 WS-VARIABLES.
            02 WS-BUSCAR.
               05 SW-ENCONTRO-SEC         PIC X(01) VALUE SPACE.
                  88 SW-ENCONTRO-SEC-NO   VALUE 'N'.
                  88 SW-ENCONTRO-SEC-SI   VALUE 'S'.
+              05 SW-ENCONTRO-APE         PIC X(01) VALUE SPACE.
+                 88 SW-ENCONTRO-APE-NO   VALUE 'N'.
+                 88 SW-ENCONTRO-APE-SI   VALUE 'S'.
+              05 SW-ORDEN-VALIDO         PIC X(01) VALUE SPACE.
+                 88 SW-ORDEN-VALIDO-SI   VALUE 'S'.
+                 88 SW-ORDEN-VALIDO-NO   VALUE 'N'.
+              05 SW-EXCEPCION-ABIERTA    PIC X(01) VALUE 'N'.
+                 88 SW-EXCEPCION-ABIERTA-SI       VALUE 'S'.
+                 88 SW-EXCEPCION-ABIERTA-NO       VALUE 'N'.
+              05 SW-GRABACION-OK         PIC X(01) VALUE 'S'.
+                 88 SW-GRABACION-OK-SI            VALUE 'S'.
+                 88 SW-GRABACION-OK-NO            VALUE 'N'.
+              05 SW-REPORTE-ABIERTO      PIC X(01) VALUE 'N'.
+                 88 SW-REPORTE-ABIERTO-SI         VALUE 'S'.
+                 88 SW-REPORTE-ABIERTO-NO         VALUE 'N'.
+              05 SW-EXCEP-HDR-ORDEN      PIC X(01) VALUE 'N'.
+                 88 SW-EXCEP-HDR-ORDEN-SI         VALUE 'S'.
+                 88 SW-EXCEP-HDR-ORDEN-NO         VALUE 'N'.
+              05 SW-EXCEP-HDR-SUC        PIC X(01) VALUE 'N'.
+                 88 SW-EXCEP-HDR-SUC-SI           VALUE 'S'.
+                 88 SW-EXCEP-HDR-SUC-NO           VALUE 'N'.
+              05 SW-ORDENADO-OK          PIC X(01) VALUE 'S'.
+                 88 SW-ORDENADO-OK-SI             VALUE 'S'.
+                 88 SW-ORDENADO-OK-NO             VALUE 'N'.
            05 WS-VALIDAR-ORDEN               PIC X(2).
                88 WS-ORDENADO-SI                      VALUE 'SI'.
                88 WS-ORDENADO-NO                      VALUE 'NO'.
@@ -67,12 +161,60 @@
            02 WS-LEGAJO-AUX              PIC 9(08) VALUE ZEROS.
            02 WS-ESTADO-AUX              PIC X(02) VALUE SPACES.
            02 WS-ESTADO-AUX2             PIC X(02) VALUE SPACES.
+           02 WS-ESTADO-ANTERIOR         PIC X(02) VALUE SPACES.
+           02 WS-APELLIDO-AUX            PIC X(25) VALUE SPACES.
+           02 WS-LARGO-APE               PIC 9(02) VALUE ZEROS.
+           02 WS-SECTOR-AUX              PIC X(02) VALUE SPACES.
+           02 WS-ANTIGUEDAD-AUX          PIC 9(03) VALUE ZEROS.
+           02 WS-ANIOS-ANTIGUEDAD        PIC 9(03) VALUE ZEROS.
+           02 WS-FECHA-HOY               PIC 9(08) VALUE ZEROS.
+           02 WS-ANIO-HOY                PIC 9(04) VALUE ZEROS.
+           02 WS-MESDIA-HOY              PIC 9(04) VALUE ZEROS.
+           02 WS-ANIO-ING                PIC 9(04) VALUE ZEROS.
+           02 WS-MESDIA-ING              PIC 9(04) VALUE ZEROS.
+           02 WS-OPCION-MENU             PIC 9(01) VALUE ZEROS.
+           02 WS-OPCION-REPORTE          PIC 9(01) VALUE ZEROS.
+           02 WS-REG-ORDENADO-AUX        PIC X(70) VALUE SPACES.
            02 WS-REG-ORDENADO            PIC X(60) VALUE SPACES.
            02 WS-TAM                     PIC 9(4)  VALUE 16.
-           02 WS-J                       PIC 9(2) VALUE 0.
-           02 WS-II                      PIC 9(2) VALUE 0.
+           02 WS-J                       PIC 9(05) VALUE 0.
+           02 WS-II                      PIC 9(05) VALUE 0.
+
+       01 WS-SUCURSALES.
+              02 WS-CANT-SUCURSAL        PIC 9(02) VALUE ZEROS.
+              02 WS-SUC-IDX              PIC 9(02) VALUE ZEROS.
+              02 WS-SUC-INICIO           PIC 9(05) VALUE ZEROS.
+              02 WS-SUC-ACTUALIZAR       PIC X(02) VALUE SPACES.
+              02 WS-TAB-SUC.
+                 05 WS-SUC-COD OCCURS 1 TO 50 TIMES
+                    DEPENDING ON WS-CANT-SUCURSAL
+                    PIC X(02).
+
+       01 WS-NOMBRE-ARCH-EMP          PIC X(40) VALUE SPACES.
+       01 WS-NOMBRE-ARCH-TMP          PIC X(40) VALUE SPACES.
+
+       01 WS-LOG-DATOS.
+              02 WS-LOG-FECHA             PIC 9(08) VALUE ZEROS.
+              02 WS-LOG-HORA               PIC 9(08) VALUE ZEROS.
+              02 WS-LOG-TIPO              PIC X(10) VALUE SPACES.
+              02 WS-LOG-CRITERIO          PIC X(25) VALUE SPACES.
+              02 WS-LOG-RESULTADO         PIC X(13) VALUE SPACES.
+
+       01 WS-REPORTE-CONTROL.
+              02 WS-REPORTE-LINEAS        PIC 9(02) VALUE ZEROS.
+              02 WS-REPORTE-MAX-LINEAS    PIC 9(02) VALUE 20.
+              02 WS-REPORTE-PAGINA        PIC 9(03) VALUE ZEROS.
+
+       01 WS-TAB-SUBTOTAL.
+              02 WS-SUBTOTAL-CANT         PIC 9(02) VALUE ZEROS.
+              02 WS-SUBTOTAL-IDX          PIC 9(02) VALUE ZEROS.
+              02 WS-SUBTOTAL OCCURS 20 TIMES.
+                 05 WS-SUBTOTAL-ESTADO    PIC X(02) VALUE SPACES.
+                 05 WS-SUBTOTAL-CONT      PIC 9(05) VALUE ZEROS.
+
         01 WS-LISTA-EMPLEADO.
-           05 WS-EMPLEADO OCCURS 16 TIMES
+           05 WS-EMPLEADO OCCURS 1 TO 9999 TIMES
+              DEPENDING ON WS-CONT-REG-EMP
               ASCENDING WS-EMP-LEGAJO
                INDEXED BY WS-I.
               10 WS-EMP-DATO.
@@ -80,6 +222,9 @@
                  15 WS-EMP-NOMBRE          PIC X(25) VALUE SPACES.
                  15 WS-EMP-APELLIDO        PIC X(25) VALUE SPACES.
                  15 WS-EMP-ESTADO          PIC X(02) VALUE SPACES.
+                 15 WS-EMP-SECTOR          PIC X(02) VALUE SPACES.
+                 15 WS-EMP-FECHA-INGRESO   PIC 9(08) VALUE ZEROS.
+              10 WS-EMP-SUCURSAL           PIC X(02) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
@@ -91,13 +236,14 @@
            PERFORM 2000-PROCESAR-ARCHIVO
               THRU 2000-PROCESAR-ARCHIVO-EXIT.
 
-           PERFORM 3000-BUSCAR-LEGAJO
-              THRU 3000-BUSCAR-LEGAJO-EXIT.
-
-            PERFORM 4000-BUSCAR-ESTADO
-             THRU 4000-BUSCAR-ESTADO-EXIT.
+           PERFORM 2700-VERIFICAR-ORDEN
+              THRU 2700-VERIFICAR-ORDEN-EXIT.
 
+           PERFORM 7000-GENERAR-REPORTE-EMPLEADOS
+              THRU 7000-GENERAR-REPORTE-EMPLEADOS-EXIT.
 
+           PERFORM 5000-MENU
+              THRU 5000-MENU-EXIT.
 
            PERFORM 8000-FINALIZAR
               THRU 8000-FINALIZAR-EXIT.
@@ -111,14 +257,71 @@
       *----------------------------------------------------------------*
        1000-INICIAR.
 
-           PERFORM 1100-ABRIR-EMPELADO
-              THRU 1100-ABRIR-EMPLEADO-EXIT.
+           PERFORM 7110-ABRIR-LOG
+              THRU 7110-ABRIR-LOG-EXIT.
+
+           PERFORM 1050-CARGAR-SUCURSALES
+              THRU 1050-CARGAR-SUCURSALES-EXIT.
 
        1000-INICIAR-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
-      * Abrir archivo empleados
+      * Cargar la lista de sucursales a consolidar desde el archivo de
+      * control SUCURSALES.TXT (un codigo de dos digitos por linea),
+      * en lugar de una tabla fija compilada en el programa: agregar,
+      * quitar o renumerar sucursales pasa a ser un cambio de datos,
+      * no de codigo.
+      *----------------------------------------------------------------*
+       1050-CARGAR-SUCURSALES.
+
+           OPEN INPUT ARCH-SUCURSALES.
+
+           IF FS-SUCURSALES-NFD
+              DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE CONTROL: '
+                      'SUCURSALES.TXT'
+              DISPLAY 'FILE STATUS: ' FS-SUCURSALES
+              PERFORM 8000-FINALIZAR
+                 THRU 8000-FINALIZAR-EXIT
+              STOP RUN
+           END-IF.
+
+           IF NOT FS-SUCURSALES-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CONTROL: '
+                      'SUCURSALES.TXT'
+              DISPLAY 'FILE STATUS: ' FS-SUCURSALES
+              PERFORM 8000-FINALIZAR
+                 THRU 8000-FINALIZAR-EXIT
+              STOP RUN
+           END-IF.
+
+           READ ARCH-SUCURSALES.
+
+           PERFORM UNTIL FS-SUCURSALES-EOF
+              IF WS-CANT-SUCURSAL < 50
+                 ADD 1 TO WS-CANT-SUCURSAL
+                 MOVE REG-SUCURSAL TO WS-SUC-COD(WS-CANT-SUCURSAL)
+              ELSE
+                 DISPLAY 'SUCURSALES.TXT TIENE MAS DE 50 SUCURSALES, '
+                         'SE DESCARTAN LAS EXCEDENTES'
+              END-IF
+              READ ARCH-SUCURSALES
+           END-PERFORM.
+
+           CLOSE ARCH-SUCURSALES.
+
+           IF WS-CANT-SUCURSAL = ZEROS
+              DISPLAY 'SUCURSALES.TXT NO TIENE SUCURSALES CARGADAS'
+              PERFORM 8000-FINALIZAR
+                 THRU 8000-FINALIZAR-EXIT
+              STOP RUN
+           END-IF.
+
+       1050-CARGAR-SUCURSALES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Abrir archivo de empleados de una sucursal
       *----------------------------------------------------------------*
        1100-ABRIR-EMPELADO.
 
@@ -127,23 +330,19 @@
            EVALUATE FS-EMPLEADO
                WHEN '00'
                     SET FS-EMPLEADOS-OK       TO TRUE
-                    PERFORM 1110-LEER-EMPELADO
-                       THRU 1110-LEER-EMPELADO-EXIT
                WHEN '35'
                     SET FS-EMPLEADOS-NFD       TO TRUE
-                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSA'
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SUCURSAL: '
+                            WS-NOMBRE-ARCH-EMP
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADO
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
-                    STOP RUN
                WHEN OTHER
-                    SET FS-EMPLEADOS-EOF       TO TRUE
-                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSA'
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SUCURSAL: '
+                            WS-NOMBRE-ARCH-EMP
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADO
-      * SI NO ABRE EL ARCHIVO DETENGO EL PROCESO
-                    STOP RUN
+                    SET FS-EMPLEADOS-ERROR    TO TRUE
            END-EVALUATE.
 
-       1100-ABRIR-EMPLEADO-EXIT.
+       1100-ABRIR-EMPELADO-EXIT.
            EXIT.
 
       *----------------------------------------------------------------*
@@ -155,7 +354,7 @@
 
            EVALUATE TRUE
                WHEN FS-EMPLEADOS-OK
-                    ADD 1                      TO WS-CONT-REG-EMP
+                    CONTINUE
                WHEN FS-EMPLEADOS-EOF
                     CONTINUE
                WHEN OTHER
@@ -166,28 +365,300 @@
            EXIT.
 
       *----------------------------------------------------------------*
-      * Procesar archivo de empleado: Cargar registro en tabla interna
+      * Procesar archivo de empleado: recorre cada sucursal y carga
+      * sus registros en la tabla interna, identificando cada fila
+      * con el codigo de sucursal de origen.
       *----------------------------------------------------------------*
        2000-PROCESAR-ARCHIVO.
 
-      * Cargar el archivo en una tabla interna
-          DISPLAY 'CANTIDAD DE REG-ENT-EMPLEADO ' WS-CONT-REG-EMP
-           PERFORM  VARYING WS-I FROM 1 BY 1
-             UNTIL WS-I > WS-CONT-REG-EMP
+           SET SW-ORDEN-VALIDO-SI TO TRUE.
+
+           PERFORM VARYING WS-SUC-IDX FROM 1 BY 1
+                   UNTIL WS-SUC-IDX > WS-CANT-SUCURSAL
+
+              MOVE SPACES TO WS-NOMBRE-ARCH-EMP
+              STRING '../EMPLEADOS-'       DELIMITED BY SIZE
+                     WS-SUC-COD(WS-SUC-IDX) DELIMITED BY SIZE
+                     '.TXT'                DELIMITED BY SIZE
+                INTO WS-NOMBRE-ARCH-EMP
+
+              PERFORM 1100-ABRIR-EMPELADO
+                 THRU 1100-ABRIR-EMPELADO-EXIT
+
+              IF FS-EMPLEADOS-OK
+                 MOVE WS-CONT-REG-EMP TO WS-SUC-INICIO
 
-              MOVE REG-ENT-EMPLEADO TO WS-EMP-DATO(WS-I)
-              DISPLAY WS-EMP-LEGAJO(WS-I)
+                 PERFORM 1110-LEER-EMPELADO
+                    THRU 1110-LEER-EMPELADO-EXIT
 
+                 PERFORM UNTIL FS-EMPLEADOS-EOF
+                    IF WS-CONT-REG-EMP < 9999
+                       ADD 1 TO WS-CONT-REG-EMP
+                       MOVE REG-ENT-EMPLEADO TO
+                                         WS-EMP-DATO(WS-CONT-REG-EMP)
+                       MOVE WS-SUC-COD(WS-SUC-IDX) TO
+                                    WS-EMP-SUCURSAL(WS-CONT-REG-EMP)
+                    ELSE
+                       DISPLAY 'TABLA DE EMPLEADOS LLENA, SE '
+                               'DESCARTAN REGISTROS EXCEDENTES'
+                    END-IF
+
+                    PERFORM 1110-LEER-EMPELADO
+                       THRU 1110-LEER-EMPELADO-EXIT
+                 END-PERFORM
+
+                 CLOSE ENT-EMPLEADO
+
+                 PERFORM 2500-VALIDAR-ORDEN
+                    THRU 2500-VALIDAR-ORDEN-EXIT
+              ELSE
+                 PERFORM 2520-REGISTRAR-SUCURSAL-FALTANTE
+                    THRU 2520-REGISTRAR-SUCURSAL-FALTANTE-EXIT
+              END-IF
 
-              PERFORM 1110-LEER-EMPELADO
-                 THRU 1110-LEER-EMPELADO-EXIT
            END-PERFORM.
 
-           MOVE WS-I    TO WS-TOTAL-EMP.
+           MOVE WS-CONT-REG-EMP TO WS-TOTAL-EMP.
+
+           IF WS-CONT-REG-EMP = ZEROS
+              DISPLAY 'NO SE CARGARON EMPLEADOS DE NINGUNA SUCURSAL'
+              PERFORM 8000-FINALIZAR
+                 THRU 8000-FINALIZAR-EXIT
+              STOP RUN
+           END-IF.
+
+      *    El padron de cada sucursal llega ordenado por legajo, pero
+      *    los legajos se numeran a nivel empresa, no por sucursal, asi
+      *    que la tabla consolidada necesita un ultimo reordenamiento
+      *    para que la busqueda binaria siga siendo valida.
+           PERFORM 2600-ORDENAR-TABLA
+              THRU 2600-ORDENAR-TABLA-EXIT.
 
        2000-PROCESAR-ARCHIVO-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Validar que el tramo de la tabla recien cargado para una
+      * sucursal vino ordenado por legajo, tal como lo entrega cada
+      * sucursal. Si no lo esta, se graban las excepciones; el
+      * proceso se detiene mas adelante, antes de habilitar las
+      * busquedas, en 2700-VERIFICAR-ORDEN.
+      *----------------------------------------------------------------*
+       2500-VALIDAR-ORDEN.
+
+           IF (WS-CONT-REG-EMP - WS-SUC-INICIO) > 1
+              ADD WS-SUC-INICIO 2 GIVING WS-VALIDAR-DESDE
+
+              PERFORM VARYING WS-I FROM WS-VALIDAR-DESDE BY 1
+                      UNTIL WS-I > WS-CONT-REG-EMP
+
+                 IF WS-EMP-LEGAJO(WS-I) < WS-EMP-LEGAJO(WS-I - 1)
+                    SET SW-ORDEN-VALIDO-NO TO TRUE
+                    PERFORM 2510-REGISTRAR-EXCEPCION
+                       THRU 2510-REGISTRAR-EXCEPCION-EXIT
+                 END-IF
+
+              END-PERFORM
+           END-IF.
+
+       2500-VALIDAR-ORDEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Abrir (una sola vez) el archivo de excepciones, usado tanto
+      * para legajos fuera de orden (2510) como para sucursales que
+      * no se pudieron cargar (2520)
+      *----------------------------------------------------------------*
+       2505-ABRIR-EXCEPCIONES.
+
+           IF NOT SW-EXCEPCION-ABIERTA-SI
+              OPEN OUTPUT SAL-EXCEPCIONES
+              IF FS-EXCEPCION-OK
+                 SET SW-EXCEPCION-ABIERTA-SI TO TRUE
+              ELSE
+                 DISPLAY 'ERROR AL ABRIR EXCEPCIONES-LEGAJO.TXT'
+                 DISPLAY 'FILE STATUS: ' FS-EXCEPCION
+              END-IF
+           END-IF.
+
+       2505-ABRIR-EXCEPCIONES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Registrar un legajo fuera de orden en el reporte de
+      * excepciones
+      *----------------------------------------------------------------*
+       2510-REGISTRAR-EXCEPCION.
+
+           PERFORM 2505-ABRIR-EXCEPCIONES
+              THRU 2505-ABRIR-EXCEPCIONES-EXIT.
+
+           IF SW-EXCEPCION-ABIERTA-SI
+              IF NOT SW-EXCEP-HDR-ORDEN-SI
+                 SET SW-EXCEP-HDR-ORDEN-SI TO TRUE
+                 MOVE 'LEGAJOS FUERA DE ORDEN EN EL PADRON DE EMPLEADOS'
+                   TO REG-EXCEPCION
+                 WRITE REG-EXCEPCION
+              END-IF
+
+              MOVE SPACES TO REG-EXCEPCION
+              MOVE WS-I TO WS-IND-ENC
+              STRING 'SUCURSAL: '             DELIMITED BY SIZE
+                     WS-SUC-COD(WS-SUC-IDX)   DELIMITED BY SIZE
+                     '  POSICION: '           DELIMITED BY SIZE
+                     WS-IND-ENC               DELIMITED BY SIZE
+                     '  LEGAJO: '             DELIMITED BY SIZE
+                     WS-EMP-LEGAJO(WS-I)      DELIMITED BY SIZE
+                     '  LEGAJO ANTERIOR: '    DELIMITED BY SIZE
+                     WS-EMP-LEGAJO(WS-I - 1)  DELIMITED BY SIZE
+                INTO REG-EXCEPCION
+              WRITE REG-EXCEPCION
+           END-IF.
+
+       2510-REGISTRAR-EXCEPCION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Registrar en el reporte de excepciones una sucursal cuyo
+      * archivo no se pudo abrir (faltante o con error de E/S)
+      *----------------------------------------------------------------*
+       2520-REGISTRAR-SUCURSAL-FALTANTE.
+
+           PERFORM 2505-ABRIR-EXCEPCIONES
+              THRU 2505-ABRIR-EXCEPCIONES-EXIT.
+
+           IF SW-EXCEPCION-ABIERTA-SI
+              IF NOT SW-EXCEP-HDR-SUC-SI
+                 SET SW-EXCEP-HDR-SUC-SI TO TRUE
+                 MOVE 'SUCURSALES QUE NO SE PUDIERON CARGAR'
+                   TO REG-EXCEPCION
+                 WRITE REG-EXCEPCION
+              END-IF
+
+              MOVE SPACES TO REG-EXCEPCION
+              STRING 'SUCURSAL: '              DELIMITED BY SIZE
+                     WS-SUC-COD(WS-SUC-IDX)    DELIMITED BY SIZE
+                     '  ARCHIVO: '              DELIMITED BY SIZE
+                     WS-NOMBRE-ARCH-EMP         DELIMITED BY SPACE
+                     '  FILE STATUS: '          DELIMITED BY SIZE
+                     FS-EMPLEADO                DELIMITED BY SIZE
+                INTO REG-EXCEPCION
+              WRITE REG-EXCEPCION
+           END-IF.
+
+       2520-REGISTRAR-SUCURSAL-FALTANTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Reordenar la tabla consolidada en forma ascendente por legajo,
+      * requisito de la busqueda binaria, una vez que ya se cargaron
+      * todas las sucursales
+      *----------------------------------------------------------------*
+       2600-ORDENAR-TABLA.
+
+           MOVE 'NO' TO WS-VALIDAR-ORDEN.
+
+           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
+                   WS-CONT-REG-EMP OR WS-ORDENADO-SI
+
+              MOVE 'SI'                        TO WS-VALIDAR-ORDEN
+
+              PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J >
+                                     (WS-CONT-REG-EMP - WS-II)
+
+                  IF WS-EMP-LEGAJO(WS-J) > WS-EMP-LEGAJO(WS-J + 1)
+
+                      MOVE 'NO'              TO WS-VALIDAR-ORDEN
+
+                      MOVE WS-EMP-DATO(WS-J)     TO WS-REG-ORDENADO-AUX
+                      MOVE WS-EMP-DATO(WS-J + 1) TO WS-EMP-DATO(WS-J)
+                      MOVE WS-REG-ORDENADO-AUX   TO
+                                                  WS-EMP-DATO(WS-J + 1)
+
+                      MOVE WS-EMP-SUCURSAL(WS-J) TO WS-ESTADO-AUX2
+                      MOVE WS-EMP-SUCURSAL(WS-J + 1) TO
+                                              WS-EMP-SUCURSAL(WS-J)
+                      MOVE WS-ESTADO-AUX2 TO
+                                          WS-EMP-SUCURSAL(WS-J + 1)
+
+                  END-IF
+
+              END-PERFORM
+           END-PERFORM.
+
+       2600-ORDENAR-TABLA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Verificar si alguna sucursal llego fuera de orden y, de ser
+      * asi, detener el proceso antes de habilitar las busquedas
+      *----------------------------------------------------------------*
+       2700-VERIFICAR-ORDEN.
+
+           IF SW-ORDEN-VALIDO-NO
+              DISPLAY 'UNA O MAS SUCURSALES NO VINIERON ORDENADAS '
+                      'POR LEGAJO'
+              DISPLAY 'VER EXCEPCIONES EN: EXCEPCIONES-LEGAJO.TXT'
+              PERFORM 8000-FINALIZAR
+                 THRU 8000-FINALIZAR-EXIT
+              STOP RUN
+           END-IF.
+
+       2700-VERIFICAR-ORDEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Menu principal: permite repetir busquedas y mantenimientos
+      * contra la misma tabla interna sin reiniciar el programa
+      *----------------------------------------------------------------*
+       5000-MENU.
+
+           MOVE ZEROS TO WS-OPCION-MENU.
+
+           PERFORM UNTIL WS-OPCION-MENU = 9
+
+              DISPLAY ' '
+              DISPLAY '================ MENU PRINCIPAL ================'
+              DISPLAY '1. Buscar empleado por legajo'
+              DISPLAY '2. Buscar empleados por estado'
+              DISPLAY '3. Buscar empleados por apellido'
+              DISPLAY '4. Exportar listado ordenado por estado'
+              DISPLAY '5. Mantenimiento: actualizar estado'
+              DISPLAY '6. Reporte por sector / antiguedad'
+              DISPLAY '9. Salir'
+              DISPLAY 'Ingresar opcion: '
+              ACCEPT WS-OPCION-MENU
+
+              EVALUATE WS-OPCION-MENU
+                 WHEN 1
+                    PERFORM 3000-BUSCAR-LEGAJO
+                       THRU 3000-BUSCAR-LEGAJO-EXIT
+                 WHEN 2
+                    PERFORM 4000-BUSCAR-ESTADO
+                       THRU 4000-BUSCAR-ESTADO-EXIT
+                 WHEN 3
+                    PERFORM 4200-BUSCAR-APELLIDO
+                       THRU 4200-BUSCAR-APELLIDO-EXIT
+                 WHEN 4
+                    PERFORM 4050-ORDENAR-X-ESTADO
+                       THRU 4050-ORDENAR-X-ESTADO-EXIT
+                 WHEN 5
+                    PERFORM 4500-MANTENIMIENTO-ESTADO
+                       THRU 4500-MANTENIMIENTO-ESTADO-EXIT
+                 WHEN 6
+                    PERFORM 4600-REPORTE-SECTOR-ANTIGUEDAD
+                       THRU 4600-REPORTE-SECTOR-ANTIGUEDAD-EXIT
+                 WHEN 9
+                    DISPLAY 'FINALIZANDO PROCESO...'
+                 WHEN OTHER
+                    DISPLAY 'OPCION INVALIDA'
+              END-EVALUATE
+
+           END-PERFORM.
+
+       5000-MENU-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
       * Buscar legajo
       *----------------------------------------------------------------*
@@ -208,11 +679,8 @@
       *----------------------------------------------------------------*
        3100-BUSCAR-BI-LEGAJO.
 
-           DISPLAY '-------- Busqueda Binaria ----------'
       *
       *    Inicializar variables para la busqueda binaria
-
-      *   ** COMPLETAR VARIABLES INDECE DE INICIO Y FIN ************
            MOVE   1               TO WS-INICIO
            MOVE WS-TOTAL-EMP      TO WS-FIN
            SET SW-ENCONTRO-SEC-NO TO TRUE
@@ -222,21 +690,10 @@
                         OR SW-ENCONTRO-SEC-SI
 
       *      Calcular la mitad del vector WS-EMPLEADO(X)
-      *       Utilizando las variables  WS-INICIO y WS-FIN,
-      *       Guardar el resultado en la variable WS-MITAD
-
-      *      DIVIDE  XXXX    BY XXX        GIVING XXXXX
               ADD WS-INICIO TO WS-FIN  GIVING WS-MITAD
               DIVIDE WS-MITAD  BY 2 GIVING WS-MITAD
-      ************************************************************
-              DISPLAY 'WS-COMIENZO ' WS-INICIO
-              DISPLAY 'WS-FIN      ' WS-FIN
-              DISPLAY 'WS-MITAD    ' WS-MITAD
       *
       *      Verifica si se encontro el Legajo
-              DISPLAY 'WS-EMP-LEGAJO    ' WS-EMP-LEGAJO(WS-MITAD)
-              DISPLAY 'WS-LEGAJO-AUX    ' WS-LEGAJO-AUX
-
               IF WS-EMP-LEGAJO(WS-MITAD) EQUAL WS-LEGAJO-AUX THEN
       *           Encontro Legajo
                   SET SW-ENCONTRO-SEC-SI TO TRUE
@@ -244,28 +701,32 @@
       *           Verifica Si el Legajo es mayor
               ELSE IF WS-EMP-LEGAJO(WS-MITAD) > WS-LEGAJO-AUX THEN
       *               Recorro el lado menor
-      *               Setear el nuvo valor de la variable fin del vector
                       ADD -1 TO WS-MITAD
                       MOVE WS-MITAD TO WS-FIN
                  ELSE
       *               Recorro el lado mayor
-      *               Setear el nuvo valor de la variable inicio del vector
                       ADD 1  TO WS-MITAD
                       MOVE WS-MITAD TO WS-INICIO
                  END-IF
               END-IF
 
-              DISPLAY 'NEW WS-COMIENZO ' WS-INICIO
-              DISPLAY 'NEW WS-FIN      ' WS-FIN
-              DISPLAY '--------------------------'
            END-PERFORM.
 
-      *> *    Verifica si se encontro o no encontro el Legajo buscado
-      *>       IF SW-ENCONTRO-SEC-SI   THEN
-      *>         DISPLAY 'Elemento encontrado: '  WS-EMPLEADO(WS-IND-ENC)
-      *>      ELSE
-      *>         DISPLAY 'No se encontro el Elemento: ' WS-LEGAJO-AUX
-      *>      END-IF.
+           IF SW-ENCONTRO-SEC-SI
+              DISPLAY 'Elemento encontrado: ' WS-EMPLEADO(WS-IND-ENC)
+              MOVE 'ENCONTRADO'   TO WS-LOG-RESULTADO
+              PERFORM 7050-IMPRIMIR-LEGAJO
+                 THRU 7050-IMPRIMIR-LEGAJO-EXIT
+           ELSE
+              DISPLAY 'No se encontro el Elemento: ' WS-LEGAJO-AUX
+              MOVE 'NO ENCONTRADO' TO WS-LOG-RESULTADO
+           END-IF.
+
+           MOVE 'LEGAJO'       TO WS-LOG-TIPO.
+           MOVE WS-LEGAJO-AUX  TO WS-LOG-CRITERIO.
+           PERFORM 7100-REGISTRAR-LOG
+              THRU 7100-REGISTRAR-LOG-EXIT.
+
        3100-BUSCAR-BI-LEGAJO-EXIT.
            EXIT.
 
@@ -303,74 +764,684 @@
               IF WS-EMP-ESTADO(WS-I) EQUAL WS-ESTADO-AUX THEN
                 SET SW-ENCONTRO-SEC-SI TO TRUE
                    DISPLAY WS-EMPLEADO(WS-I)
+                   PERFORM 7060-IMPRIMIR-DETALLE
+                      THRU 7060-IMPRIMIR-DETALLE-EXIT
               END-IF
                  MOVE WS-I   TO WS-IND-ENC
            END-PERFORM.
 
            IF SW-ENCONTRO-SEC-SI THEN
              DISPLAY "Estado encontrado: " WS-ESTADO-AUX
+             MOVE 'ENCONTRADO'    TO WS-LOG-RESULTADO
              ELSE
              DISPLAY "Estado inexistente " WS-ESTADO-AUX
+             MOVE 'NO ENCONTRADO' TO WS-LOG-RESULTADO
              END-IF.
 
+           MOVE 'ESTADO'     TO WS-LOG-TIPO.
+           MOVE WS-ESTADO-AUX TO WS-LOG-CRITERIO.
+           PERFORM 7100-REGISTRAR-LOG
+              THRU 7100-REGISTRAR-LOG-EXIT.
 
        4100-BUSCAR-SEC-EXIT.
            EXIT.
 
-
       *----------------------------------------------------------------*
-       4050-ORDENAR-X-ESTADO.
+      * Buscar por apellido (coincidencia parcial, por prefijo)
+      *----------------------------------------------------------------*
+       4200-BUSCAR-APELLIDO.
 
+           DISPLAY '--- BUSCAR APELLIDO -------------------------------'
+           DISPLAY 'Ingresar apellido (o parte inicial del apellido): '
+           ACCEPT WS-APELLIDO-AUX.
 
-      *---- LEO TODO EL ARCHIVO Y LO GUARDO EN UN OCCURS
-           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
-           WS-CONT-REG-EMP OR WS-ORDENADO-SI
+           DISPLAY '-------- Busqueda por apellido ----------'.
+
+           SET SW-ENCONTRO-APE-NO TO TRUE.
+
+           MOVE ZEROS TO WS-LARGO-APE.
+           INSPECT WS-APELLIDO-AUX TALLYING WS-LARGO-APE
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+           IF WS-LARGO-APE = ZEROS
+              MOVE 25 TO WS-LARGO-APE
+           END-IF.
 
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CONT-REG-EMP
 
-              PERFORM 1110-LEER-EMPELADO
-                 THRU 1110-LEER-EMPELADO-EXIT
+              IF WS-EMP-APELLIDO(WS-I) (1:WS-LARGO-APE) EQUAL
+                 WS-APELLIDO-AUX (1:WS-LARGO-APE)
+                 SET SW-ENCONTRO-APE-SI TO TRUE
+                 DISPLAY WS-EMPLEADO(WS-I)
+                 PERFORM 7060-IMPRIMIR-DETALLE
+                    THRU 7060-IMPRIMIR-DETALLE-EXIT
+              END-IF
 
            END-PERFORM.
 
-      *----VOY A REPETIR HASTA QUE ESTÈ ORDENADA LA LISTA EMPLEADOS
-      *----USAR VARIABLES WS-II PARA INDICE Y WS-VAR-AUX2 COMO AUXILIAR
-           MOVE "NO" TO  WS-VALIDAR-ORDEN
-      *----VOY A REPETIR HASTA QUE ESTÈ ORDENADA LA LISTA
+           IF SW-ENCONTRO-APE-SI
+              DISPLAY 'Apellido(s) encontrado(s): ' WS-APELLIDO-AUX
+              MOVE 'ENCONTRADO'    TO WS-LOG-RESULTADO
+           ELSE
+              DISPLAY 'Apellido inexistente: ' WS-APELLIDO-AUX
+              MOVE 'NO ENCONTRADO' TO WS-LOG-RESULTADO
+           END-IF.
+
+           MOVE 'APELLIDO'      TO WS-LOG-TIPO.
+           MOVE WS-APELLIDO-AUX TO WS-LOG-CRITERIO.
+           PERFORM 7100-REGISTRAR-LOG
+              THRU 7100-REGISTRAR-LOG-EXIT.
+
+       4200-BUSCAR-APELLIDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Ordenar por estado (y apellido) y exportar el padron ordenado
+      *----------------------------------------------------------------*
+       4050-ORDENAR-X-ESTADO.
+
+           DISPLAY '--- EXPORTAR LISTADO ORDENADO POR ESTADO ---------'.
+
+           MOVE 'NO' TO WS-VALIDAR-ORDEN.
+
            PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
-                           WS-CONT-REG-EMP OR WS-ORDENADO-SI
+                   WS-CONT-REG-EMP OR WS-ORDENADO-SI
       *----PARA UNA PASADA ASUMO QUE ESTA ORDENADA
               MOVE 'SI'                        TO WS-VALIDAR-ORDEN
 
               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J >
-                                     (WS-CONT-REG-EMP- WS-II)
+                                     (WS-CONT-REG-EMP - WS-II)
       *----SI EN UNA PASADA COMPLETA NO ENTRA EN EL IF, ESTA ORDENADA
-                  IF WS-EMP-ESTADO(WS-J) >  WS-EMP-ESTADO(WS-J + 1)
+                  IF WS-EMP-ESTADO(WS-J) > WS-EMP-ESTADO(WS-J + 1)
+                     OR (WS-EMP-ESTADO(WS-J) = WS-EMP-ESTADO(WS-J + 1)
+                     AND WS-EMP-APELLIDO(WS-J) >
+                                            WS-EMP-APELLIDO(WS-J + 1))
       *---- AL DETECTAR UN DESORDEN SETEO EN NO, PORQUE SEGURO TENGO
       *---- QUE HACER OTRA PASADA.
                       MOVE 'NO'              TO WS-VALIDAR-ORDEN
 
-                      MOVE WS-EMP-ESTADO(WS-J) TO WS-ESTADO-AUX2
-
-                      MOVE WS-EMP-ESTADO(WS-J + 1)
-                                            TO WS-EMP-ESTADO(WS-J)
+                      MOVE WS-EMP-DATO(WS-J)     TO WS-REG-ORDENADO-AUX
+                      MOVE WS-EMP-DATO(WS-J + 1) TO WS-EMP-DATO(WS-J)
+                      MOVE WS-REG-ORDENADO-AUX   TO
+                                                  WS-EMP-DATO(WS-J + 1)
 
-                      MOVE WS-ESTADO-AUX2     TO
-                                              WS-EMP-ESTADO(WS-J + 1)
-                      DISPLAY WS-EMP-ESTADO(WS-J)
+                      MOVE WS-EMP-SUCURSAL(WS-J) TO WS-ESTADO-AUX2
+                      MOVE WS-EMP-SUCURSAL(WS-J + 1) TO
+                                              WS-EMP-SUCURSAL(WS-J)
+                      MOVE WS-ESTADO-AUX2 TO
+                                          WS-EMP-SUCURSAL(WS-J + 1)
 
                   END-IF
 
               END-PERFORM
            END-PERFORM.
 
-           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II >
-                                                 WS-CONT-REG-EMP
+           PERFORM 4051-GRABAR-ORDENADO
+              THRU 4051-GRABAR-ORDENADO-EXIT.
 
-              DISPLAY 'ESTADO ' WS-EMPLEADO (WS-II)
-           END-PERFORM.
+      *----RESTAURO EL ORDEN POR LEGAJO, YA QUE LA BUSQUEDA BINARIA Y
+      *----EL MANTENIMIENTO DE ESTADO DEPENDEN DE WS-LISTA-EMPLEADO
+      *----ASCENDENTE POR WS-EMP-LEGAJO.
+           PERFORM 2600-ORDENAR-TABLA
+              THRU 2600-ORDENAR-TABLA-EXIT.
 
        4050-ORDENAR-X-ESTADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Grabar el padron ya ordenado en el archivo de salida
+      *----------------------------------------------------------------*
+       4051-GRABAR-ORDENADO.
+
+           OPEN OUTPUT SAL-ORDENADO.
 
+           IF FS-ORDENADO-OK
+              SET SW-ORDENADO-OK-SI TO TRUE
+
+              PERFORM VARYING WS-II FROM 1 BY 1
+                      UNTIL WS-II > WS-CONT-REG-EMP
+                         OR SW-ORDENADO-OK-NO
+
+                 MOVE WS-EMP-LEGAJO(WS-II)         TO ORD-LEGAJO
+                 MOVE WS-EMP-NOMBRE(WS-II)         TO ORD-NOMBRE
+                 MOVE WS-EMP-APELLIDO(WS-II)       TO ORD-APELLIDO
+                 MOVE WS-EMP-ESTADO(WS-II)         TO ORD-ESTADO
+                 MOVE WS-EMP-SECTOR(WS-II)         TO ORD-SECTOR
+                 MOVE WS-EMP-FECHA-INGRESO(WS-II)  TO ORD-FECHA-INGRESO
+                 MOVE WS-EMP-SUCURSAL(WS-II)       TO ORD-SUCURSAL
+
+                 WRITE REG-ORDENADO
+
+                 IF NOT FS-ORDENADO-OK
+                    SET SW-ORDENADO-OK-NO TO TRUE
+                 END-IF
+
+              END-PERFORM
+
+              CLOSE SAL-ORDENADO
+
+              IF SW-ORDENADO-OK-SI
+                 DISPLAY 'LISTADO ORDENADO GRABADO EN: '
+                         'EMPLEADOS-ORDENADO.TXT'
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR EMPLEADOS-ORDENADO.TXT'
+                 DISPLAY 'FILE STATUS: ' FS-ORDENADO
+              END-IF
+           ELSE
+              DISPLAY 'ERROR AL ABRIR EMPLEADOS-ORDENADO.TXT'
+              DISPLAY 'FILE STATUS: ' FS-ORDENADO
+           END-IF.
+
+       4051-GRABAR-ORDENADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Mantenimiento: actualizar el estado de un empleado ubicado por
+      * legajo y regrabar el archivo de la sucursal correspondiente
+      *----------------------------------------------------------------*
+       4500-MANTENIMIENTO-ESTADO.
+
+           DISPLAY '--- MANTENIMIENTO: ACTUALIZAR ESTADO -------------'
+           DISPLAY 'Ingesar numero de legajo(8 DIGITOS): '
+           ACCEPT WS-LEGAJO-AUX.
+
+           PERFORM 3100-BUSCAR-BI-LEGAJO
+              THRU 3100-BUSCAR-BI-LEGAJO-EXIT.
+
+           IF SW-ENCONTRO-SEC-SI
+              MOVE WS-EMP-ESTADO(WS-IND-ENC) TO WS-ESTADO-ANTERIOR
+              DISPLAY 'Ingresar nuevo codigo de estado (2 caracteres):'
+              ACCEPT WS-ESTADO-AUX
+              MOVE WS-ESTADO-AUX TO WS-EMP-ESTADO(WS-IND-ENC)
+              PERFORM 4510-GRABAR-ESTADO
+                 THRU 4510-GRABAR-ESTADO-EXIT
+              IF FS-EMPLEADOS-OK
+                 DISPLAY 'ESTADO ACTUALIZADO CORRECTAMENTE'
+              ELSE
+                 MOVE WS-ESTADO-ANTERIOR TO WS-EMP-ESTADO(WS-IND-ENC)
+                 DISPLAY 'ERROR AL REGRABAR EL ARCHIVO DE SUCURSAL: '
+                         WS-NOMBRE-ARCH-EMP
+                 DISPLAY 'FILE STATUS: ' FS-EMPLEADO
+                 DISPLAY 'SE MANTIENE EN MEMORIA EL ESTADO ANTERIOR'
+              END-IF
+           ELSE
+              DISPLAY 'NO SE ENCONTRO EL LEGAJO: ' WS-LEGAJO-AUX
+           END-IF.
+
+       4500-MANTENIMIENTO-ESTADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Regrabar el archivo de la sucursal que contiene al empleado
+      * cuyo estado fue actualizado
+      *----------------------------------------------------------------*
+       4510-GRABAR-ESTADO.
+
+           MOVE WS-EMP-SUCURSAL(WS-IND-ENC) TO WS-SUC-ACTUALIZAR.
+
+           MOVE SPACES TO WS-NOMBRE-ARCH-EMP.
+           STRING '../EMPLEADOS-'    DELIMITED BY SIZE
+                  WS-SUC-ACTUALIZAR  DELIMITED BY SIZE
+                  '.TXT'             DELIMITED BY SIZE
+             INTO WS-NOMBRE-ARCH-EMP.
+
+           MOVE SPACES TO WS-NOMBRE-ARCH-TMP.
+           STRING WS-NOMBRE-ARCH-EMP DELIMITED BY SPACE
+                  '.TMP'             DELIMITED BY SIZE
+             INTO WS-NOMBRE-ARCH-TMP.
+
+      *    Se regraba primero sobre un archivo temporal y recien al
+      *    final se reemplaza el archivo real de la sucursal por ese
+      *    temporal; si una escritura falla a mitad de camino, el
+      *    archivo original queda intacto y no se pierden los demas
+      *    empleados de la sucursal.
+           MOVE WS-NOMBRE-ARCH-TMP TO WS-NOMBRE-ARCH-EMP.
+
+           OPEN OUTPUT ENT-EMPLEADO.
+
+           IF FS-EMPLEADOS-OK
+              SET SW-GRABACION-OK-SI TO TRUE
+
+              PERFORM VARYING WS-I FROM 1 BY 1
+                      UNTIL WS-I > WS-CONT-REG-EMP
+
+                 IF WS-EMP-SUCURSAL(WS-I) = WS-SUC-ACTUALIZAR
+                    MOVE WS-EMP-DATO(WS-I) TO REG-ENT-EMPLEADO
+                    WRITE REG-ENT-EMPLEADO
+                    IF NOT FS-EMPLEADOS-OK
+                       SET SW-GRABACION-OK-NO TO TRUE
+                       EXIT PERFORM
+                    END-IF
+                 END-IF
+
+              END-PERFORM
+
+      *       CLOSE tiene su propio resultado y pisa FS-EMPLEADO: el
+      *       exito/fracaso de la regrabacion ya quedo guardado en
+      *       SW-GRABACION-OK y es eso lo que decide el CALL a
+      *       CBL_RENAME_FILE, no el FS-EMPLEADO post-CLOSE.
+              CLOSE ENT-EMPLEADO
+
+              IF NOT FS-EMPLEADOS-OK
+                 SET SW-GRABACION-OK-NO TO TRUE
+              END-IF
+
+              IF SW-GRABACION-OK-SI
+                 MOVE SPACES TO WS-NOMBRE-ARCH-EMP
+                 STRING '../EMPLEADOS-'    DELIMITED BY SIZE
+                        WS-SUC-ACTUALIZAR  DELIMITED BY SIZE
+                        '.TXT'             DELIMITED BY SIZE
+                   INTO WS-NOMBRE-ARCH-EMP
+                 CALL 'CBL_RENAME_FILE' USING WS-NOMBRE-ARCH-TMP
+                                               WS-NOMBRE-ARCH-EMP
+                 IF RETURN-CODE NOT = 0
+                    MOVE '30' TO FS-EMPLEADO
+                    CALL 'CBL_DELETE_FILE' USING WS-NOMBRE-ARCH-TMP
+                 END-IF
+              ELSE
+                 CALL 'CBL_DELETE_FILE' USING WS-NOMBRE-ARCH-TMP
+                 MOVE '30' TO FS-EMPLEADO
+                 MOVE SPACES TO WS-NOMBRE-ARCH-EMP
+                 STRING '../EMPLEADOS-'    DELIMITED BY SIZE
+                        WS-SUC-ACTUALIZAR  DELIMITED BY SIZE
+                        '.TXT'             DELIMITED BY SIZE
+                   INTO WS-NOMBRE-ARCH-EMP
+              END-IF
+           ELSE
+      *       El OPEN OUTPUT sobre el .TMP fallo: WS-NOMBRE-ARCH-EMP
+      *       todavia apunta al nombre temporal y FS-EMPLEADO ya trae
+      *       el codigo real del error de apertura. Se restaura el
+      *       nombre real de la sucursal para que el DISPLAY de error
+      *       en 4500-MANTENIMIENTO-ESTADO informe el archivo correcto.
+              MOVE SPACES TO WS-NOMBRE-ARCH-EMP
+              STRING '../EMPLEADOS-'    DELIMITED BY SIZE
+                     WS-SUC-ACTUALIZAR  DELIMITED BY SIZE
+                     '.TXT'             DELIMITED BY SIZE
+                INTO WS-NOMBRE-ARCH-EMP
+           END-IF.
+
+       4510-GRABAR-ESTADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Reporte por sector o por antiguedad
+      *----------------------------------------------------------------*
+       4600-REPORTE-SECTOR-ANTIGUEDAD.
+
+           DISPLAY '--- REPORTE POR SECTOR / ANTIGUEDAD --------------'
+           DISPLAY '1. Listar por sector'
+           DISPLAY '2. Listar empleados con antiguedad mayor o igual'
+           DISPLAY '   a N anios'
+           DISPLAY 'Ingresar opcion: '
+           ACCEPT WS-OPCION-REPORTE.
+
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+
+           EVALUATE WS-OPCION-REPORTE
+              WHEN 1
+                 DISPLAY 'Ingresar codigo de sector (2 caracteres): '
+                 ACCEPT WS-SECTOR-AUX
+                 PERFORM 4610-LISTAR-POR-SECTOR
+                    THRU 4610-LISTAR-POR-SECTOR-EXIT
+              WHEN 2
+                 DISPLAY 'Ingresar antiguedad minima en anios: '
+                 ACCEPT WS-ANTIGUEDAD-AUX
+                 PERFORM 4620-LISTAR-POR-ANTIGUEDAD
+                    THRU 4620-LISTAR-POR-ANTIGUEDAD-EXIT
+              WHEN OTHER
+                 DISPLAY 'OPCION INVALIDA'
+           END-EVALUATE.
+
+       4600-REPORTE-SECTOR-ANTIGUEDAD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Listar empleados de un sector
+      *----------------------------------------------------------------*
+       4610-LISTAR-POR-SECTOR.
+
+           SET SW-ENCONTRO-SEC-NO TO TRUE.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CONT-REG-EMP
+
+              IF WS-EMP-SECTOR(WS-I) = WS-SECTOR-AUX
+                 SET SW-ENCONTRO-SEC-SI TO TRUE
+                 DISPLAY WS-EMPLEADO(WS-I)
+                 PERFORM 7060-IMPRIMIR-DETALLE
+                    THRU 7060-IMPRIMIR-DETALLE-EXIT
+              END-IF
+
+           END-PERFORM.
+
+           IF SW-ENCONTRO-SEC-SI
+              DISPLAY 'Sector encontrado: ' WS-SECTOR-AUX
+              MOVE 'ENCONTRADO'    TO WS-LOG-RESULTADO
+           ELSE
+              DISPLAY 'No hay empleados en el sector: ' WS-SECTOR-AUX
+              MOVE 'NO ENCONTRADO' TO WS-LOG-RESULTADO
+           END-IF.
+
+           MOVE 'SECTOR'      TO WS-LOG-TIPO.
+           MOVE WS-SECTOR-AUX TO WS-LOG-CRITERIO.
+           PERFORM 7100-REGISTRAR-LOG
+              THRU 7100-REGISTRAR-LOG-EXIT.
+
+       4610-LISTAR-POR-SECTOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Listar empleados con antiguedad mayor o igual al umbral
+      * ingresado. Antiguedad se calcula con la fecha de ingreso
+      * AAAAMMDD contra la fecha del dia, tambien AAAAMMDD
+      *----------------------------------------------------------------*
+       4620-LISTAR-POR-ANTIGUEDAD.
+
+           MOVE WS-FECHA-HOY (1:4) TO WS-ANIO-HOY.
+           MOVE WS-FECHA-HOY (5:4) TO WS-MESDIA-HOY.
+
+           SET SW-ENCONTRO-SEC-NO TO TRUE.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CONT-REG-EMP
+
+              MOVE WS-EMP-FECHA-INGRESO(WS-I) (1:4) TO WS-ANIO-ING
+              MOVE WS-EMP-FECHA-INGRESO(WS-I) (5:4) TO WS-MESDIA-ING
+
+              SUBTRACT WS-ANIO-ING FROM WS-ANIO-HOY
+                 GIVING WS-ANIOS-ANTIGUEDAD
+
+              IF WS-MESDIA-HOY < WS-MESDIA-ING
+                 SUBTRACT 1 FROM WS-ANIOS-ANTIGUEDAD
+              END-IF
+
+              IF WS-ANIOS-ANTIGUEDAD >= WS-ANTIGUEDAD-AUX
+                 SET SW-ENCONTRO-SEC-SI TO TRUE
+                 DISPLAY WS-EMPLEADO(WS-I) ' ANTIGUEDAD: '
+                         WS-ANIOS-ANTIGUEDAD
+                 PERFORM 7065-IMPRIMIR-DETALLE-ANTIG
+                    THRU 7065-IMPRIMIR-DETALLE-ANTIG-EXIT
+              END-IF
+
+           END-PERFORM.
+
+           IF SW-ENCONTRO-SEC-SI
+              DISPLAY 'Empleados con antiguedad encontrados, minimo: '
+                      WS-ANTIGUEDAD-AUX
+              MOVE 'ENCONTRADO'    TO WS-LOG-RESULTADO
+           ELSE
+              DISPLAY 'No hay empleados con esa antiguedad minima: '
+                      WS-ANTIGUEDAD-AUX
+              MOVE 'NO ENCONTRADO' TO WS-LOG-RESULTADO
+           END-IF.
+
+           MOVE 'ANTIGUEDAD'      TO WS-LOG-TIPO.
+           MOVE WS-ANTIGUEDAD-AUX TO WS-LOG-CRITERIO.
+           PERFORM 7100-REGISTRAR-LOG
+              THRU 7100-REGISTRAR-LOG-EXIT.
+
+       4620-LISTAR-POR-ANTIGUEDAD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Generar el reporte impreso del padron completo: encabezados,
+      * quiebre de pagina cada N lineas, total de empleados y
+      * subtotal por estado
+      *----------------------------------------------------------------*
+       7000-GENERAR-REPORTE-EMPLEADOS.
+
+           OPEN OUTPUT SAL-REPORTE.
+
+           IF FS-REPORTE-OK
+              SET SW-REPORTE-ABIERTO-SI TO TRUE
+
+              MOVE ZEROS TO WS-REPORTE-PAGINA
+              MOVE ZEROS TO WS-SUBTOTAL-CANT
+
+              PERFORM 7010-ENCABEZADO-REPORTE
+                 THRU 7010-ENCABEZADO-REPORTE-EXIT
+
+              PERFORM VARYING WS-I FROM 1 BY 1
+                      UNTIL WS-I > WS-CONT-REG-EMP
+
+                 PERFORM 7060-IMPRIMIR-DETALLE
+                    THRU 7060-IMPRIMIR-DETALLE-EXIT
+
+                 PERFORM 7025-ACUMULAR-SUBTOTAL
+                    THRU 7025-ACUMULAR-SUBTOTAL-EXIT
+
+              END-PERFORM
+
+              PERFORM 7030-TOTALES-REPORTE
+                 THRU 7030-TOTALES-REPORTE-EXIT
+           ELSE
+              DISPLAY 'ERROR AL ABRIR REPORTE-EMPLEADOS.TXT'
+              DISPLAY 'FILE STATUS: ' FS-REPORTE
+           END-IF.
+
+       7000-GENERAR-REPORTE-EMPLEADOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Escribir el encabezado de una pagina del reporte
+      *----------------------------------------------------------------*
+       7010-ENCABEZADO-REPORTE.
+
+           ADD 1 TO WS-REPORTE-PAGINA.
+
+           MOVE SPACES TO REG-REPORTE.
+           STRING 'LISTADO DE EMPLEADOS'       DELIMITED BY SIZE
+                  '                    PAGINA: ' DELIMITED BY SIZE
+                  WS-REPORTE-PAGINA            DELIMITED BY SIZE
+             INTO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           MOVE '----------------------------------------------------'
+             TO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           MOVE 'LEGAJO   APELLIDO                  NOMBRE' &
+                '                    ESTADO SECTOR SUC'
+             TO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           MOVE ZEROS TO WS-REPORTE-LINEAS.
+
+       7010-ENCABEZADO-REPORTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Escribir una linea de detalle del empleado WS-I, con quiebre
+      * de pagina automatico
+      *----------------------------------------------------------------*
+       7060-IMPRIMIR-DETALLE.
+
+           IF WS-REPORTE-LINEAS >= WS-REPORTE-MAX-LINEAS
+              PERFORM 7010-ENCABEZADO-REPORTE
+                 THRU 7010-ENCABEZADO-REPORTE-EXIT
+           END-IF.
+
+           MOVE SPACES TO REG-REPORTE.
+           STRING WS-EMP-LEGAJO(WS-I)          DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-EMP-APELLIDO(WS-I)         DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-EMP-NOMBRE(WS-I)           DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-EMP-ESTADO(WS-I)           DELIMITED BY SIZE
+                  '    '                       DELIMITED BY SIZE
+                  WS-EMP-SECTOR(WS-I)           DELIMITED BY SIZE
+                  '   '                        DELIMITED BY SIZE
+                  WS-EMP-SUCURSAL(WS-I)         DELIMITED BY SIZE
+             INTO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           ADD 1 TO WS-REPORTE-LINEAS.
+
+       7060-IMPRIMIR-DETALLE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Escribir una linea de detalle del empleado WS-I para el
+      * reporte de antiguedad: incluye fecha de ingreso y anios de
+      * antiguedad calculados, datos que el detalle generico de
+      * 7060-IMPRIMIR-DETALLE no lleva
+      *----------------------------------------------------------------*
+       7065-IMPRIMIR-DETALLE-ANTIG.
+
+           IF WS-REPORTE-LINEAS >= WS-REPORTE-MAX-LINEAS
+              PERFORM 7010-ENCABEZADO-REPORTE
+                 THRU 7010-ENCABEZADO-REPORTE-EXIT
+           END-IF.
+
+           MOVE SPACES TO REG-REPORTE.
+           STRING WS-EMP-LEGAJO(WS-I)          DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-EMP-APELLIDO(WS-I)         DELIMITED BY SIZE
+                  ' '                          DELIMITED BY SIZE
+                  WS-EMP-NOMBRE(WS-I)           DELIMITED BY SIZE
+                  ' INGRESO: '                 DELIMITED BY SIZE
+                  WS-EMP-FECHA-INGRESO(WS-I)    DELIMITED BY SIZE
+                  ' ANTIGUEDAD: '              DELIMITED BY SIZE
+                  WS-ANIOS-ANTIGUEDAD           DELIMITED BY SIZE
+                  ' ANIOS'                     DELIMITED BY SIZE
+             INTO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           ADD 1 TO WS-REPORTE-LINEAS.
+
+       7065-IMPRIMIR-DETALLE-ANTIG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Escribir en el reporte el resultado de una busqueda por
+      * legajo
+      *----------------------------------------------------------------*
+       7050-IMPRIMIR-LEGAJO.
+
+           MOVE WS-IND-ENC TO WS-I.
+
+           IF WS-REPORTE-LINEAS >= WS-REPORTE-MAX-LINEAS
+              PERFORM 7010-ENCABEZADO-REPORTE
+                 THRU 7010-ENCABEZADO-REPORTE-EXIT
+           END-IF.
+
+           MOVE SPACES TO REG-REPORTE.
+           STRING 'RESULTADO BUSQUEDA LEGAJO: ' DELIMITED BY SIZE
+                  WS-LEGAJO-AUX                 DELIMITED BY SIZE
+             INTO REG-REPORTE.
+           WRITE REG-REPORTE.
+           ADD 1 TO WS-REPORTE-LINEAS.
+
+           PERFORM 7060-IMPRIMIR-DETALLE
+              THRU 7060-IMPRIMIR-DETALLE-EXIT.
+
+       7050-IMPRIMIR-LEGAJO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Acumular el subtotal de empleados por estado, para el
+      * empleado WS-I
+      *----------------------------------------------------------------*
+       7025-ACUMULAR-SUBTOTAL.
+
+           SET SW-ENCONTRO-SEC-NO TO TRUE.
+
+           PERFORM VARYING WS-SUBTOTAL-IDX FROM 1 BY 1
+                   UNTIL WS-SUBTOTAL-IDX > WS-SUBTOTAL-CANT
+                      OR SW-ENCONTRO-SEC-SI
+
+              IF WS-SUBTOTAL-ESTADO(WS-SUBTOTAL-IDX) =
+                 WS-EMP-ESTADO(WS-I)
+                 SET SW-ENCONTRO-SEC-SI TO TRUE
+                 ADD 1 TO WS-SUBTOTAL-CONT(WS-SUBTOTAL-IDX)
+              END-IF
+
+           END-PERFORM.
+
+           IF SW-ENCONTRO-SEC-NO AND WS-SUBTOTAL-CANT < 20
+              ADD 1 TO WS-SUBTOTAL-CANT
+              MOVE WS-EMP-ESTADO(WS-I)
+                TO WS-SUBTOTAL-ESTADO(WS-SUBTOTAL-CANT)
+              MOVE 1 TO WS-SUBTOTAL-CONT(WS-SUBTOTAL-CANT)
+           END-IF.
+
+       7025-ACUMULAR-SUBTOTAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Imprimir el total de empleados y el subtotal por estado
+      *----------------------------------------------------------------*
+       7030-TOTALES-REPORTE.
+
+           MOVE SPACES TO REG-REPORTE.
+           STRING '----------------------------------------' &
+                  '--------------------------------'
+             INTO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           MOVE SPACES TO REG-REPORTE.
+           STRING 'TOTAL DE EMPLEADOS: ' DELIMITED BY SIZE
+                  WS-CONT-REG-EMP        DELIMITED BY SIZE
+             INTO REG-REPORTE.
+           WRITE REG-REPORTE.
+
+           PERFORM VARYING WS-SUBTOTAL-IDX FROM 1 BY 1
+                   UNTIL WS-SUBTOTAL-IDX > WS-SUBTOTAL-CANT
+
+              MOVE SPACES TO REG-REPORTE
+              STRING 'SUBTOTAL ESTADO ' DELIMITED BY SIZE
+                     WS-SUBTOTAL-ESTADO(WS-SUBTOTAL-IDX)
+                                         DELIMITED BY SIZE
+                     ': '               DELIMITED BY SIZE
+                     WS-SUBTOTAL-CONT(WS-SUBTOTAL-IDX)
+                                         DELIMITED BY SIZE
+                INTO REG-REPORTE
+              WRITE REG-REPORTE
+
+           END-PERFORM.
+
+       7030-TOTALES-REPORTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Abrir el log de auditoria de busquedas en modo EXTEND para no
+      * perder lo grabado en corridas anteriores
+      *----------------------------------------------------------------*
+       7110-ABRIR-LOG.
+
+           OPEN EXTEND LOG-BUSQUEDAS.
+
+           IF NOT FS-LOG-OK
+              OPEN OUTPUT LOG-BUSQUEDAS
+           END-IF.
+
+       7110-ABRIR-LOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Grabar una linea de auditoria por cada busqueda realizada
+      *----------------------------------------------------------------*
+       7100-REGISTRAR-LOG.
+
+           ACCEPT WS-LOG-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-HORA  FROM TIME.
+
+           MOVE SPACES TO REG-LOG.
+           STRING WS-LOG-FECHA       DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WS-LOG-HORA        DELIMITED BY SIZE
+                  ' TIPO: '          DELIMITED BY SIZE
+                  WS-LOG-TIPO        DELIMITED BY SIZE
+                  ' CRITERIO: '      DELIMITED BY SIZE
+                  WS-LOG-CRITERIO    DELIMITED BY SIZE
+                  ' RESULTADO: '     DELIMITED BY SIZE
+                  WS-LOG-RESULTADO   DELIMITED BY SIZE
+             INTO REG-LOG.
+           WRITE REG-LOG.
+
+       7100-REGISTRAR-LOG-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
       * Proceso de finalizacion de archivo
@@ -384,13 +1455,18 @@
            EXIT.
 
       *----------------------------------------------------------------*
-      * Cerrar archivo
+      * Cerrar archivos
       *----------------------------------------------------------------*
        8100-CERRAR-ARCH-EMPLEADO.
-           CLOSE ENT-EMPLEADO.
 
-           IF NOT FS-EMPLEADOS-OK
-              DISPLAY 'ERROR EN CLOSE DE ENT-EMPLEADO: ' FS-EMPLEADO
+           IF SW-REPORTE-ABIERTO-SI
+              CLOSE SAL-REPORTE
+           END-IF.
+
+           CLOSE LOG-BUSQUEDAS.
+
+           IF SW-EXCEPCION-ABIERTA-SI
+              CLOSE SAL-EXCEPCIONES
            END-IF.
 
        8100-CERRAR-ARCH-EMPLEADO-EXIT.
